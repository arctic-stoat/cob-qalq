@@ -28,10 +28,13 @@
        DATA DIVISION.
            LOCAL-STORAGE SECTION.
            01 USER-SELECTION PIC X(1) VALUE "A".
-           01 CALC1 PIC 9(5)V9(2) VALUE ZERO.
-           01 CALC2 PIC 9(5)V9(2) VALUE ZERO.
+           01 CALC1 PIC S9(5)V9(2) SIGN IS LEADING SEPARATE
+               VALUE ZERO.
+           01 CALC2 PIC S9(5)V9(2) SIGN IS LEADING SEPARATE
+               VALUE ZERO.
            01 CALCJOB PIC X(1) VALUE "A".
-           01 CALCSUM PIC 9(10)V9(2) VALUE ZERO.
+           01 CALCSUM PIC S9(10)V9(2) SIGN IS LEADING SEPARATE
+               VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -74,21 +77,61 @@
        DISPLAY "---------------------------".
        DISPLAY "Enter number".
        ACCEPT CALC1.
-       DISPLAY "Select calculation +,-,/,*".
+       DISPLAY "Select calculation +,-,/,*,%,^".
        ACCEPT CALCJOB.
+
+       999-SELECTION1-CALC2.
        DISPLAY "Enter number".
        ACCEPT CALC2.
+       IF CALCJOB = "/" AND CALC2 = 0
+            DISPLAY "!!!Cannot divide by zero"
+            GO TO 999-SELECTION1-CALC2
+       END-IF.
+
        IF CALCJOB = "+"
             COMPUTE CALCSUM = CALC1 + CALC2
+              ON SIZE ERROR
+                DISPLAY "!!!Result too large, value truncated"
+                MOVE ZERO TO CALCSUM
+            END-COMPUTE
        ELSE
             IF CALCJOB = "-"
                  COMPUTE CALCSUM = CALC1 - CALC2
+                   ON SIZE ERROR
+                     DISPLAY "!!!Result too large, value truncated"
+                     MOVE ZERO TO CALCSUM
+                 END-COMPUTE
             ELSE
                  IF CALCJOB = "*"
                      COMPUTE CALCSUM = CALC1 * CALC2
+                       ON SIZE ERROR
+                         DISPLAY "!!!Result too large"
+                         MOVE ZERO TO CALCSUM
+                     END-COMPUTE
                  ELSE
                      IF CALCJOB = "/"
                          COMPUTE CALCSUM = CALC1 / CALC2
+                           ON SIZE ERROR
+                             DISPLAY "!!!Result too large"
+                             MOVE ZERO TO CALCSUM
+                         END-COMPUTE
+                     ELSE
+                         IF CALCJOB = "%"
+                             COMPUTE CALCSUM =
+                                 (CALC1 * CALC2) / 100
+                               ON SIZE ERROR
+                                 DISPLAY "!!!Result too large"
+                                 MOVE ZERO TO CALCSUM
+                             END-COMPUTE
+                         ELSE
+                             IF CALCJOB = "^"
+                                 COMPUTE CALCSUM = CALC1 ** CALC2
+                                   ON SIZE ERROR
+                                     DISPLAY "!!!Result too large"
+                                     MOVE ZERO TO CALCSUM
+                                 END-COMPUTE
+                             END-IF
+                         END-IF
                      END-IF
                  END-IF
             END-IF
@@ -164,4 +207,4 @@
        
 
        999-SELECTION3.
-       STOP-RUN.
+       STOP RUN.
