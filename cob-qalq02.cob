@@ -23,18 +23,152 @@
        PROGRAM-ID. cob-qalq02.
        AUTHOR.  "Christer Stig Åke Landstedt".
 
-      * ENVIRONMENT DIVISION.
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-QUEUE-FILE ASSIGN TO "CALCQIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-QUEUE-STATUS.
+           SELECT CALC-RESULT-FILE ASSIGN TO "CALCQOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-RESULT-STATUS.
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-LOG-STATUS.
+           SELECT CALC-RPT-FILE ASSIGN TO "CALCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-RPT-STATUS.
+           SELECT CALC-CKPT-FILE ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-CKPT-STATUS.
+           SELECT CALC-PARM-FILE ASSIGN TO "CALCPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-PARM-STATUS.
+
        DATA DIVISION.
+         FILE SECTION.
+         FD CALC-QUEUE-FILE.
+         01 CALC-QUEUE-RECORD.
+            05 CQ-CALC1 PIC S9(5)V9(2) SIGN IS LEADING SEPARATE.
+            05 CQ-CALCJOB PIC X(1).
+            05 CQ-CALC2 PIC S9(5)V9(2) SIGN IS LEADING SEPARATE.
+
+         FD CALC-RESULT-FILE.
+         01 CALC-RESULT-RECORD.
+            05 CR-CALC1 PIC S9(5)V9(2) SIGN IS LEADING SEPARATE.
+            05 CR-CALCJOB PIC X(1).
+            05 CR-CALC2 PIC S9(5)V9(2) SIGN IS LEADING SEPARATE.
+            05 CR-CALCSUM PIC S9(10)V9(2) SIGN IS LEADING SEPARATE.
+
+         FD CALC-LOG-FILE.
+         01 CALC-LOG-RECORD.
+            05 CL-DATE PIC 9(8).
+            05 FILLER PIC X(1).
+            05 CL-TIME PIC 9(8).
+            05 FILLER PIC X(1).
+            05 CL-CALC1 PIC S9(5)V9(2) SIGN IS LEADING SEPARATE.
+            05 FILLER PIC X(1).
+            05 CL-CALCJOB PIC X(3).
+            05 FILLER PIC X(1).
+            05 CL-CALC2 PIC S9(5)V9(2) SIGN IS LEADING SEPARATE.
+            05 FILLER PIC X(1).
+            05 CL-CALCSUM PIC S9(10)V9(2) SIGN IS LEADING SEPARATE.
+
+         FD CALC-RPT-FILE.
+         01 CALC-RPT-RECORD PIC X(80).
+
+         FD CALC-CKPT-FILE.
+         01 CALC-CKPT-RECORD PIC 9(7).
+
+         FD CALC-PARM-FILE.
+         01 CALC-PARM-RECORD.
+            05 CP-CALC1 PIC S9(5)V9(2) SIGN IS LEADING SEPARATE.
+            05 CP-CALCJOB PIC X(3).
+            05 CP-CALC2 PIC S9(5)V9(2) SIGN IS LEADING SEPARATE.
+
          LOCAL-STORAGE SECTION.
-         01 CALC1 PIC 9(5)V9(2) VALUE ZERO.
-         01 CALC2 PIC 9(5)V9(2) VALUE ZERO.
-         01 CALCJOB PIC X(1) VALUE "A".
-         01 CALCSUM PIC 9(10)V9(2) VALUE ZERO.
+         01 CALC1 PIC S9(5)V9(2) SIGN IS LEADING SEPARATE VALUE ZERO.
+         01 CALC2 PIC S9(5)V9(2) SIGN IS LEADING SEPARATE VALUE ZERO.
+         01 CALCJOB PIC X(3) VALUE "A".
+         01 CALCSUM PIC S9(10)V9(2) SIGN IS LEADING SEPARATE VALUE ZERO.
+         01 MEMORY-REGISTER PIC S9(10)V9(2) SIGN IS LEADING SEPARATE
+             VALUE ZERO.
          01 USER-SELECTION PIC 9 VALUE ZERO.
+         01 CALC-QUEUE-SWITCH PIC X(1) VALUE "N".
+            88 CALC-QUEUE-EOF VALUE "Y".
+         01 LOG-DATE PIC 9(8) VALUE ZERO.
+         01 LOG-TIME PIC 9(8) VALUE ZERO.
+         01 CALC-LOG-STATUS PIC X(2) VALUE "00".
+         01 CALC-RPT-STATUS PIC X(2) VALUE "00".
+         01 SESSION-CALC-COUNT PIC 9(5) VALUE ZERO.
+         01 RPT-LINE.
+            05 RL-COUNT PIC ZZZZ9.
+            05 FILLER PIC X(3) VALUE SPACES.
+            05 RL-CALC1 PIC -ZZZZ9.99.
+            05 FILLER PIC X(1) VALUE SPACES.
+            05 RL-CALCJOB PIC X(3).
+            05 FILLER PIC X(1) VALUE SPACES.
+            05 RL-CALC2 PIC -ZZZZ9.99.
+            05 FILLER PIC X(3) VALUE SPACES.
+            05 RL-CALCSUM PIC -ZZZZZZZZZ9.99.
+         01 RPT-FOOTER.
+            05 FILLER PIC X(20) VALUE "TOTAL CALCULATIONS: ".
+            05 RF-COUNT PIC ZZZZ9.
+         01 CALC-CKPT-STATUS PIC X(2) VALUE "00".
+         01 CKPT-RECORD-NBR PIC 9(7) VALUE ZERO.
+         01 CKPT-INTERVAL PIC 9(3) VALUE 1.
+         01 CKPT-QUOTIENT PIC 9(7) VALUE ZERO.
+         01 CKPT-REMAINDER PIC 9(3) VALUE ZERO.
+         01 SKIP-COUNT PIC 9(7) VALUE ZERO.
+         01 CALC-PARM-STATUS PIC X(2) VALUE "00".
+         01 CALC-PARM-SWITCH PIC X(1) VALUE "N".
+         01 PARM-CALCJOB PIC X(3) VALUE SPACES.
+         01 CALC-QUEUE-STATUS PIC X(2) VALUE "00".
+         01 CALC-RESULT-STATUS PIC X(2) VALUE "00".
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+       OPEN EXTEND CALC-LOG-FILE.
+       IF CALC-LOG-STATUS NOT = "00"
+           OPEN OUTPUT CALC-LOG-FILE
+       END-IF.
+       OPEN OUTPUT CALC-RPT-FILE.
+       IF CALC-RPT-STATUS NOT = "00"
+           DISPLAY "!!!Cannot open CALCRPT, run aborted"
+           CLOSE CALC-LOG-FILE
+           STOP RUN
+       END-IF.
+       MOVE "COBOL QALQ SESSION SUMMARY REPORT" TO CALC-RPT-RECORD.
+       WRITE CALC-RPT-RECORD.
+       MOVE "CNT  OPERAND1    OP  OPERAND2       RESULT" TO
+           CALC-RPT-RECORD.
+       WRITE CALC-RPT-RECORD.
+
+       ACCEPT PARM-CALCJOB FROM ENVIRONMENT "QALQ_CALCJOB".
+       IF PARM-CALCJOB NOT = SPACES
+           MOVE PARM-CALCJOB TO CALCJOB
+           ACCEPT CALC1 FROM ENVIRONMENT "QALQ_CALC1"
+           ACCEPT CALC2 FROM ENVIRONMENT "QALQ_CALC2"
+           GO TO 999-SELECTION5
+       END-IF.
+
+       OPEN INPUT CALC-PARM-FILE.
+       IF CALC-PARM-STATUS = "00"
+           READ CALC-PARM-FILE
+             NOT AT END
+               MOVE CP-CALC1 TO CALC1
+               MOVE CP-CALCJOB TO CALCJOB
+               MOVE CP-CALC2 TO CALC2
+               MOVE "Y" TO CALC-PARM-SWITCH
+           END-READ
+           CLOSE CALC-PARM-FILE
+       END-IF.
+       IF CALC-PARM-SWITCH = "Y"
+           OPEN OUTPUT CALC-PARM-FILE
+           CLOSE CALC-PARM-FILE
+           GO TO 999-SELECTION5
+       END-IF.
+
        999-SELECTION0.
        MOVE 0 TO USER-SELECTION.
        DISPLAY "--------------".
@@ -47,12 +181,14 @@
          DISPLAY "    1 : Calculate"
          DISPLAY "    2 : Information"
          DISPLAY "    3 : Exit application"
+         DISPLAY "    4 : Batch mode"
          ACCEPT USER-SELECTION
 
          EVALUATE USER-SELECTION
            WHEN 1 GO TO 999-SELECTION1
            WHEN 2 GO TO 999-SELECTION2
            WHEN 3 GO TO 999-SELECTION3
+           WHEN 4 GO TO 999-SELECTION4
            WHEN OTHER GO TO 999-SELECTION0ERROR
          END-EVALUATE
        END-PERFORM.
@@ -78,24 +214,105 @@
        DISPLAY "---------".
        DISPLAY "Calculate".
        DISPLAY "---------".
+       DISPLAY "Select calculation: +,-,/,*,%,^,M+,MRC".
+       ACCEPT CALCJOB.
+
+       IF CALCJOB = "M+"
+           ADD CALCSUM TO MEMORY-REGISTER
+           GO TO 999-SELECTION1-RESULT
+       END-IF.
+
+       IF CALCJOB = "MRC"
+           MOVE MEMORY-REGISTER TO CALCSUM
+           MOVE ZERO TO MEMORY-REGISTER
+           GO TO 999-SELECTION1-RESULT
+       END-IF.
+
        DISPLAY "Enter number".
        ACCEPT CALC1.
-       DISPLAY "Select calculation: +,-,/,*".
-       ACCEPT CALCJOB.
+
+       999-SELECTION1-CALC2.
        DISPLAY "Enter number".
        ACCEPT CALC2.
+       IF CALCJOB = "/" AND CALC2 = 0
+           DISPLAY "!!!Cannot divide by zero"
+           GO TO 999-SELECTION1-CALC2
+       END-IF.
 
        PERFORM
          EVALUATE CALCJOB
-           WHEN "+" COMPUTE CALCSUM = CALC1 + CALC2
-           WHEN "-" COMPUTE CALCSUM = CALC1 - CALC2
-           WHEN "*" COMPUTE CALCSUM = CALC1 * CALC2
-           WHEN "/" COMPUTE CALCSUM = CALC1 / CALC2
+           WHEN "+"
+             COMPUTE CALCSUM = CALC1 + CALC2
+               ON SIZE ERROR
+                 DISPLAY "!!!Result too large, value truncated"
+                 MOVE ZERO TO CALCSUM
+             END-COMPUTE
+           WHEN "-"
+             COMPUTE CALCSUM = CALC1 - CALC2
+               ON SIZE ERROR
+                 DISPLAY "!!!Result too large, value truncated"
+                 MOVE ZERO TO CALCSUM
+             END-COMPUTE
+           WHEN "*"
+             COMPUTE CALCSUM = CALC1 * CALC2
+               ON SIZE ERROR
+                 DISPLAY "!!!Result too large, value truncated"
+                 MOVE ZERO TO CALCSUM
+             END-COMPUTE
+           WHEN "/"
+             COMPUTE CALCSUM = CALC1 / CALC2
+               ON SIZE ERROR
+                 DISPLAY "!!!Result too large, value truncated"
+                 MOVE ZERO TO CALCSUM
+             END-COMPUTE
+           WHEN "%"
+             COMPUTE CALCSUM = (CALC1 * CALC2) / 100
+               ON SIZE ERROR
+                 DISPLAY "!!!Result too large, value truncated"
+                 MOVE ZERO TO CALCSUM
+             END-COMPUTE
+           WHEN "^"
+             COMPUTE CALCSUM = CALC1 ** CALC2
+               ON SIZE ERROR
+                 DISPLAY "!!!Result too large, value truncated"
+                 MOVE ZERO TO CALCSUM
+             END-COMPUTE
            WHEN OTHER GO TO 999-SELECTION1ERROR
          END-EVALUATE
        END-PERFORM.
 
+       999-SELECTION1-RESULT.
+
        DISPLAY "Resault: "CALCSUM.
+       DISPLAY "Memory : "MEMORY-REGISTER.
+
+       ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+       ACCEPT LOG-TIME FROM TIME.
+       MOVE SPACES TO CALC-LOG-RECORD.
+       MOVE LOG-DATE TO CL-DATE.
+       MOVE LOG-TIME TO CL-TIME.
+       MOVE CALC1 TO CL-CALC1.
+       MOVE CALCJOB TO CL-CALCJOB.
+       MOVE CALC2 TO CL-CALC2.
+       IF CALCJOB = "M+"
+           MOVE MEMORY-REGISTER TO CL-CALCSUM
+       ELSE
+           MOVE CALCSUM TO CL-CALCSUM
+       END-IF.
+       WRITE CALC-LOG-RECORD.
+
+       ADD 1 TO SESSION-CALC-COUNT.
+       MOVE SESSION-CALC-COUNT TO RL-COUNT.
+       MOVE CALC1 TO RL-CALC1.
+       MOVE CALCJOB TO RL-CALCJOB.
+       MOVE CALC2 TO RL-CALC2.
+       IF CALCJOB = "M+"
+           MOVE MEMORY-REGISTER TO RL-CALCSUM
+       ELSE
+           MOVE CALCSUM TO RL-CALCSUM
+       END-IF.
+       MOVE RPT-LINE TO CALC-RPT-RECORD.
+       WRITE CALC-RPT-RECORD.
 
        PERFORM UNTIL USER-SELECTION>0
          DISPLAY " "
@@ -159,4 +376,229 @@
 
        999-SELECTION3.
        MOVE 0 TO USER-SELECTION.
-       STOP-RUN.
+       MOVE SESSION-CALC-COUNT TO RF-COUNT.
+       MOVE RPT-FOOTER TO CALC-RPT-RECORD.
+       WRITE CALC-RPT-RECORD.
+       CLOSE CALC-LOG-FILE.
+       CLOSE CALC-RPT-FILE.
+       DISPLAY "Session summary written to CALCRPT.".
+       STOP RUN.
+
+       999-SELECTION4.
+       DISPLAY " ".
+       DISPLAY "-----------".
+       DISPLAY "Batch mode".
+       DISPLAY "-----------".
+       MOVE "N" TO CALC-QUEUE-SWITCH.
+       MOVE ZERO TO CKPT-RECORD-NBR.
+
+       OPEN INPUT CALC-CKPT-FILE.
+       IF CALC-CKPT-STATUS = "00"
+           READ CALC-CKPT-FILE
+             AT END
+               MOVE ZERO TO CKPT-RECORD-NBR
+             NOT AT END
+               MOVE CALC-CKPT-RECORD TO CKPT-RECORD-NBR
+           END-READ
+           CLOSE CALC-CKPT-FILE
+       END-IF.
+
+       OPEN INPUT CALC-QUEUE-FILE.
+       IF CALC-QUEUE-STATUS NOT = "00"
+           DISPLAY "!!!Cannot open CALCQIN, batch run aborted"
+           GO TO 999-SELECTION0
+       END-IF.
+
+       IF CKPT-RECORD-NBR > 0
+           DISPLAY "Resuming batch run after record " CKPT-RECORD-NBR
+           OPEN EXTEND CALC-RESULT-FILE
+           MOVE CKPT-RECORD-NBR TO SKIP-COUNT
+           PERFORM UNTIL SKIP-COUNT = 0 OR CALC-QUEUE-EOF
+             READ CALC-QUEUE-FILE
+               AT END
+                 MOVE "Y" TO CALC-QUEUE-SWITCH
+               NOT AT END
+                 SUBTRACT 1 FROM SKIP-COUNT
+             END-READ
+           END-PERFORM
+       ELSE
+           OPEN OUTPUT CALC-RESULT-FILE
+       END-IF.
+       IF CALC-RESULT-STATUS NOT = "00"
+           DISPLAY "!!!Cannot open CALCQOUT, batch run aborted"
+           CLOSE CALC-QUEUE-FILE
+           GO TO 999-SELECTION0
+       END-IF.
+
+       PERFORM UNTIL CALC-QUEUE-EOF
+         READ CALC-QUEUE-FILE
+           AT END
+             MOVE "Y" TO CALC-QUEUE-SWITCH
+           NOT AT END
+             MOVE CQ-CALC1 TO CALC1
+             MOVE CQ-CALCJOB TO CALCJOB
+             MOVE CQ-CALC2 TO CALC2
+
+             EVALUATE CALCJOB
+               WHEN "+"
+                 COMPUTE CALCSUM = CALC1 + CALC2
+                   ON SIZE ERROR
+                     DISPLAY "!!!Result too large, value truncated"
+                     MOVE ZERO TO CALCSUM
+                 END-COMPUTE
+               WHEN "-"
+                 COMPUTE CALCSUM = CALC1 - CALC2
+                   ON SIZE ERROR
+                     DISPLAY "!!!Result too large, value truncated"
+                     MOVE ZERO TO CALCSUM
+                 END-COMPUTE
+               WHEN "*"
+                 COMPUTE CALCSUM = CALC1 * CALC2
+                   ON SIZE ERROR
+                     DISPLAY "!!!Result too large, value truncated"
+                     MOVE ZERO TO CALCSUM
+                 END-COMPUTE
+               WHEN "/"
+                 IF CALC2 = 0
+                     DISPLAY "!!!Divide by zero, result set to zero"
+                     MOVE ZERO TO CALCSUM
+                 ELSE
+                     COMPUTE CALCSUM = CALC1 / CALC2
+                       ON SIZE ERROR
+                         DISPLAY "!!!Result too large, value truncated"
+                         MOVE ZERO TO CALCSUM
+                     END-COMPUTE
+                 END-IF
+               WHEN "%"
+                 COMPUTE CALCSUM = (CALC1 * CALC2) / 100
+                   ON SIZE ERROR
+                     DISPLAY "!!!Result too large, value truncated"
+                     MOVE ZERO TO CALCSUM
+                 END-COMPUTE
+               WHEN "^"
+                 COMPUTE CALCSUM = CALC1 ** CALC2
+                   ON SIZE ERROR
+                     DISPLAY "!!!Result too large, value truncated"
+                     MOVE ZERO TO CALCSUM
+                 END-COMPUTE
+               WHEN OTHER
+                 DISPLAY "!!!Unrecognized operator, result set to zero"
+                 MOVE ZERO TO CALCSUM
+             END-EVALUATE
+
+             MOVE CALC1 TO CR-CALC1
+             MOVE CALCJOB TO CR-CALCJOB
+             MOVE CALC2 TO CR-CALC2
+             MOVE CALCSUM TO CR-CALCSUM
+             WRITE CALC-RESULT-RECORD
+
+             ADD 1 TO CKPT-RECORD-NBR
+             DIVIDE CKPT-RECORD-NBR BY CKPT-INTERVAL
+               GIVING CKPT-QUOTIENT
+               REMAINDER CKPT-REMAINDER
+             IF CKPT-REMAINDER = 0
+                 OPEN OUTPUT CALC-CKPT-FILE
+                 MOVE CKPT-RECORD-NBR TO CALC-CKPT-RECORD
+                 WRITE CALC-CKPT-RECORD
+                 CLOSE CALC-CKPT-FILE
+             END-IF
+         END-READ
+       END-PERFORM.
+
+       CLOSE CALC-QUEUE-FILE.
+       CLOSE CALC-RESULT-FILE.
+
+       OPEN OUTPUT CALC-CKPT-FILE.
+       MOVE ZERO TO CALC-CKPT-RECORD.
+       WRITE CALC-CKPT-RECORD.
+       CLOSE CALC-CKPT-FILE.
+
+       DISPLAY "Batch run complete, see CALCQOUT for results.".
+       GO TO 999-SELECTION0.
+
+       999-SELECTION5.
+       DISPLAY " ".
+       DISPLAY "---------------------".
+       DISPLAY "Single-shot batch run".
+       DISPLAY "---------------------".
+       DISPLAY "Operand1: " CALC1.
+       DISPLAY "Operator: " CALCJOB.
+       DISPLAY "Operand2: " CALC2.
+
+       IF CALCJOB = "/" AND CALC2 = 0
+           DISPLAY "!!!Cannot divide by zero"
+           GO TO 999-SELECTION5-EXIT
+       END-IF.
+
+       EVALUATE CALCJOB
+         WHEN "+"
+           COMPUTE CALCSUM = CALC1 + CALC2
+             ON SIZE ERROR
+               DISPLAY "!!!Result too large, value truncated"
+               MOVE ZERO TO CALCSUM
+           END-COMPUTE
+         WHEN "-"
+           COMPUTE CALCSUM = CALC1 - CALC2
+             ON SIZE ERROR
+               DISPLAY "!!!Result too large, value truncated"
+               MOVE ZERO TO CALCSUM
+           END-COMPUTE
+         WHEN "*"
+           COMPUTE CALCSUM = CALC1 * CALC2
+             ON SIZE ERROR
+               DISPLAY "!!!Result too large, value truncated"
+               MOVE ZERO TO CALCSUM
+           END-COMPUTE
+         WHEN "/"
+           COMPUTE CALCSUM = CALC1 / CALC2
+             ON SIZE ERROR
+               DISPLAY "!!!Result too large, value truncated"
+               MOVE ZERO TO CALCSUM
+           END-COMPUTE
+         WHEN "%"
+           COMPUTE CALCSUM = (CALC1 * CALC2) / 100
+             ON SIZE ERROR
+               DISPLAY "!!!Result too large, value truncated"
+               MOVE ZERO TO CALCSUM
+           END-COMPUTE
+         WHEN "^"
+           COMPUTE CALCSUM = CALC1 ** CALC2
+             ON SIZE ERROR
+               DISPLAY "!!!Result too large, value truncated"
+               MOVE ZERO TO CALCSUM
+           END-COMPUTE
+         WHEN OTHER
+           DISPLAY "!!!ERROR in input"
+           GO TO 999-SELECTION5-EXIT
+       END-EVALUATE.
+
+       DISPLAY "Resault: " CALCSUM.
+
+       ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+       ACCEPT LOG-TIME FROM TIME.
+       MOVE SPACES TO CALC-LOG-RECORD.
+       MOVE LOG-DATE TO CL-DATE.
+       MOVE LOG-TIME TO CL-TIME.
+       MOVE CALC1 TO CL-CALC1.
+       MOVE CALCJOB TO CL-CALCJOB.
+       MOVE CALC2 TO CL-CALC2.
+       MOVE CALCSUM TO CL-CALCSUM.
+       WRITE CALC-LOG-RECORD.
+
+       ADD 1 TO SESSION-CALC-COUNT.
+       MOVE SESSION-CALC-COUNT TO RL-COUNT.
+       MOVE CALC1 TO RL-CALC1.
+       MOVE CALCJOB TO RL-CALCJOB.
+       MOVE CALC2 TO RL-CALC2.
+       MOVE CALCSUM TO RL-CALCSUM.
+       MOVE RPT-LINE TO CALC-RPT-RECORD.
+       WRITE CALC-RPT-RECORD.
+
+       999-SELECTION5-EXIT.
+
+       MOVE SESSION-CALC-COUNT TO RF-COUNT.
+       MOVE RPT-FOOTER TO CALC-RPT-RECORD.
+       WRITE CALC-RPT-RECORD.
+       CLOSE CALC-LOG-FILE.
+       CLOSE CALC-RPT-FILE.
+       STOP RUN.
